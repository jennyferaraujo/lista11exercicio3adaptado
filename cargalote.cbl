@@ -0,0 +1,239 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "cargalote".
+       author. "Jennyfer Araujo".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqAlunos assign to "arqAlunos.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-cod
+           file status is ws-fs-arqAlunos.
+
+           select arqCarga assign to "arqCarga.txt"
+           organization is line sequential
+           file status is ws-fs-arqCarga.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd  arqAlunos.
+       01  fd-alunos.
+           05  fd-cod                              pic 9(03).
+           05  fd-aluno                            pic x(25).
+           05  fd-endereco                         pic x(35).
+           05  fd-mae                              pic x(25).
+           05  fd-pai                              pic x(25).
+           05  fd-telefone                         pic x(15).
+           05  fd-nota-g.
+               10  fd-notas occurs 4.
+                   15 fd-nota                      pic 9(02)v99.
+           05  fd-status                           pic x(01).
+               88  fd-status-ativo                      value "A".
+               88  fd-status-inativo                    value "I".
+           05  fd-turma                            pic x(03).
+
+       fd  arqCarga.
+       01  fd-carga-linha                          pic x(150).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqAlunos                         pic 9(02).
+       77  ws-fs-arqCarga                          pic 9(02).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       01  ws-carga.
+           05  ws-carga-cod                        pic 9(03).
+           05  ws-carga-aluno                      pic x(25).
+           05  ws-carga-endereco                   pic x(35).
+           05  ws-carga-mae                        pic x(25).
+           05  ws-carga-pai                        pic x(25).
+           05  ws-carga-telefone                   pic x(15).
+
+       01  ws-contadores.
+           05  ws-qtd-aceitos                      pic 9(05) value zero.
+           05  ws-qtd-rejeitados                   pic 9(05) value zero.
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open i-o arqAlunos
+           if ws-fs-arqAlunos  <> 00 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAlunos "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open input arqCarga
+           if ws-fs-arqCarga  <> 00 then
+               move 2                                to ws-msn-erro-ofsset
+               move ws-fs-arqCarga                   to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCarga "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento Principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform carregar-aluno
+               until ws-fs-arqCarga = 10
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  le uma linha da carga e grava o aluno se for valido
+      *>------------------------------------------------------------------------
+       carregar-aluno section.
+
+           read arqCarga
+           if ws-fs-arqCarga  <> 00
+           and ws-fs-arqCarga  <> 10 then
+               move 3                                  to ws-msn-erro-ofsset
+               move ws-fs-arqCarga                     to ws-msn-erro-cod
+               move "Erro ao ler arq. arqCarga "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           if ws-fs-arqCarga = 00 then
+
+               move spaces                             to ws-carga
+               unstring fd-carga-linha delimited by ";"
+                   into ws-carga-cod
+                        ws-carga-aluno
+                        ws-carga-endereco
+                        ws-carga-mae
+                        ws-carga-pai
+                        ws-carga-telefone
+               end-unstring
+
+               if ws-carga-cod = 0 then
+                   display "Rejeitado (código 000 inválido): " fd-carga-linha
+                   add 1                                    to ws-qtd-rejeitados
+               else
+                   move ws-carga-cod    to    fd-cod
+                   read arqAlunos
+
+                   if ws-fs-arqAlunos  <> 00
+                   and ws-fs-arqAlunos  <> 23 then
+                       move 1                                  to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                    to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqAlunos "      to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   if ws-fs-arqAlunos = 00 then
+                       display "Rejeitado (código já cadastrado): " ws-carga-cod
+                       add 1                                    to ws-qtd-rejeitados
+                   else
+                       move ws-carga-cod           to fd-cod
+                       move ws-carga-aluno         to fd-aluno
+                       move ws-carga-endereco      to fd-endereco
+                       move ws-carga-mae           to fd-mae
+                       move ws-carga-pai           to fd-pai
+                       move ws-carga-telefone      to fd-telefone
+                       move zero                   to fd-nota-g
+                       set fd-status-ativo         to true
+                       move spaces                 to fd-turma
+
+                       write fd-alunos
+                       if ws-fs-arqAlunos  <> 00 then
+                           move 1                                  to ws-msn-erro-ofsset
+                           move ws-fs-arqAlunos                    to ws-msn-erro-cod
+                           move "Erro ao gravar arq. arqAlunos "   to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+
+                       add 1                                    to ws-qtd-aceitos
+                   end-if
+               end-if
+
+           end-if
+
+           .
+       carregar-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqAlunos
+           if ws-fs-arqAlunos  <> 00 then
+               move 1                                  to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqAlunos "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqCarga
+           if ws-fs-arqCarga  <> 00 then
+               move 2                                  to ws-msn-erro-ofsset
+               move ws-fs-arqCarga                     to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCarga "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Total de alunos aceitos    : " ws-qtd-aceitos
+           display "Total de alunos rejeitados : " ws-qtd-rejeitados
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
