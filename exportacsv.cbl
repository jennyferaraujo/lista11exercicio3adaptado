@@ -0,0 +1,235 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "exportacsv".
+       author. "Jennyfer Araujo".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqAlunos assign to "arqAlunos.dat"
+           organization is indexed
+           access mode is sequential
+           lock mode is automatic
+           record key is fd-cod
+           file status is ws-fs-arqAlunos.
+
+           select arqAlunosCSV assign to "arqAlunos.csv"
+           organization is line sequential
+           file status is ws-fs-arqAlunosCSV.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd  arqAlunos.
+       01  fd-alunos.
+           05  fd-cod                              pic 9(03).
+           05  fd-aluno                            pic x(25).
+           05  fd-endereco                         pic x(35).
+           05  fd-mae                              pic x(25).
+           05  fd-pai                              pic x(25).
+           05  fd-telefone                         pic x(15).
+           05  fd-nota-g.
+               10  fd-notas occurs 4.
+                   15 fd-nota                      pic 9(02)v99.
+           05  fd-status                           pic x(01).
+               88  fd-status-ativo                      value "A".
+               88  fd-status-inativo                    value "I".
+           05  fd-turma                            pic x(03).
+
+       fd  arqAlunosCSV.
+       01  fd-csv-linha                            pic x(180).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqAlunos                         pic 9(02).
+       77  ws-fs-arqAlunosCSV                      pic 9(02).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       01  ws-nota-edit                            pic z9,99.
+
+       01  ws-csv-linha                            pic x(180).
+       01  ws-ptr                                  pic 9(03).
+
+       01  ws-contadores.
+           05  ws-qtd-exportados                   pic 9(05) value zero.
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqAlunos
+           if ws-fs-arqAlunos  <> 00 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAlunos "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqAlunosCSV
+           if ws-fs-arqAlunosCSV  <> 00 then
+               move 2                                    to ws-msn-erro-ofsset
+               move ws-fs-arqAlunosCSV                   to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAlunosCSV "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "COD;ALUNO;ENDERECO;MAE;PAI;TELEFONE;NOTA1;NOTA2;NOTA3;NOTA4"
+                                                     to fd-csv-linha
+           write fd-csv-linha
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento Principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform exportar-aluno
+               until ws-fs-arqAlunos = 10
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  le um aluno e grava a linha CSV correspondente
+      *>------------------------------------------------------------------------
+       exportar-aluno section.
+
+           read arqAlunos next
+           if ws-fs-arqAlunos  <> 00
+           and ws-fs-arqAlunos  <> 10 then
+               move 3                                  to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                    to ws-msn-erro-cod
+               move "Erro ao ler arq. arqAlunos "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           if ws-fs-arqAlunos = 00 then
+
+               add 1                                   to ws-qtd-exportados
+
+               move spaces                             to ws-csv-linha
+               move 1                                   to ws-ptr
+
+               string fd-cod               ";"
+                      fd-aluno             ";"
+                      fd-endereco          ";"
+                      fd-mae               ";"
+                      fd-pai               ";"
+                      fd-telefone          ";"
+                      delimited by size
+                   into ws-csv-linha
+                   with pointer ws-ptr
+
+               move fd-nota(1)                         to ws-nota-edit
+               string ws-nota-edit         ";"
+                      delimited by size
+                   into ws-csv-linha
+                   with pointer ws-ptr
+
+               move fd-nota(2)                         to ws-nota-edit
+               string ws-nota-edit         ";"
+                      delimited by size
+                   into ws-csv-linha
+                   with pointer ws-ptr
+
+               move fd-nota(3)                         to ws-nota-edit
+               string ws-nota-edit         ";"
+                      delimited by size
+                   into ws-csv-linha
+                   with pointer ws-ptr
+
+               move fd-nota(4)                         to ws-nota-edit
+               string ws-nota-edit
+                      delimited by size
+                   into ws-csv-linha
+                   with pointer ws-ptr
+
+               move ws-csv-linha                       to fd-csv-linha
+               write fd-csv-linha
+               if ws-fs-arqAlunosCSV  <> 00 then
+                   move 2                                    to ws-msn-erro-ofsset
+                   move ws-fs-arqAlunosCSV                   to ws-msn-erro-cod
+                   move "Erro ao gravar arq. arqAlunosCSV "  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           end-if
+
+           .
+       exportar-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqAlunos
+           if ws-fs-arqAlunos  <> 00 then
+               move 1                                      to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                        to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqAlunos "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqAlunosCSV
+           if ws-fs-arqAlunosCSV  <> 00 then
+               move 2                                      to ws-msn-erro-ofsset
+               move ws-fs-arqAlunosCSV                     to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqAlunosCSV "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Total de alunos exportados: " ws-qtd-exportados
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
