@@ -23,6 +23,10 @@
            record key is fd-cod
            file status is ws-fs-arqAlunos.
 
+           select arqHistorico assign to "arqHistorico.dat"
+           organization is line sequential
+           file status is ws-fs-arqHistorico.
+
        i-o-control.
 
       *>Declaração de variáveis
@@ -41,11 +45,19 @@
            05  fd-nota-g.
                10  fd-notas occurs 4.
                    15 fd-nota                      pic 9(02)v99.
+           05  fd-status                           pic x(01).
+               88  fd-status-ativo                      value "A".
+               88  fd-status-inativo                    value "I".
+           05  fd-turma                            pic x(03).
+
+       fd  arqHistorico.
+       01  fd-historico-linha                      pic x(130).
 
       *>----Variaveis de trabalho
        working-storage section.
 
        77  ws-fs-arqAlunos                         pic 9(02).
+       77  ws-fs-arqHistorico                      pic 9(02).
 
        01 ws-msn-erro.
           05 ws-msn-erro-ofsset                    pic 9(04).
@@ -64,12 +76,56 @@
            05  ws-nota-g.
                10  ws-notas occurs 4.
                    15  ws-nota                     pic 9(02)v99.
+           05  ws-status                           pic x(01).
+               88  ws-status-ativo                      value "A".
+               88  ws-status-inativo                    value "I".
+           05  ws-turma                            pic x(03).
 
        01  ws-geral.
            05  ws-sair                             pic x(01).
            05  ws-menu                             pic x(01).
            05  ws-ind-nota                         pic 9(01).
 
+       01  ws-busca-nome.
+           05  ws-texto-busca                      pic x(25).
+           05  ws-len-busca                        pic 9(02).
+           05  ws-pos                               pic 9(02).
+           05  ws-achou                             pic x(01).
+               88  ws-achou-sim                         value "S".
+               88  ws-achou-nao                         value "N".
+
+       01  ws-notas-antigas.
+           05  ws-nota-antiga occurs 4              pic 9(02)v99.
+
+       01  ws-historico.
+           05  ws-hist-data                         pic 9(08).
+           05  ws-hist-hora                         pic 9(06).
+           05  ws-hist-campo                        pic x(15).
+           05  ws-hist-valor-antigo                 pic x(35).
+           05  ws-hist-valor-novo                   pic x(35).
+
+       01  ws-hist-nota-edit                        pic z9,99.
+
+       01  ws-historico-det                         pic x(130).
+
+       01  ws-turma-busca                           pic x(03).
+
+       01  ws-tabela-ranking.
+           05  ws-rank-qtd                          pic 9(03) value zero.
+           05  ws-rank-linha occurs 200
+                              indexed by ws-rank-idx.
+               10  ws-rank-cod                      pic 9(03).
+               10  ws-rank-aluno                    pic x(25).
+               10  ws-rank-media                    pic 9(02)v99.
+
+       01  ws-rank-aux.
+           05  ws-rank-aux-cod                      pic 9(03).
+           05  ws-rank-aux-aluno                    pic x(25).
+           05  ws-rank-aux-media                    pic 9(02)v99.
+
+       01  ws-rank-i                                pic 9(03).
+       01  ws-rank-j                                pic 9(03).
+
       *>----Variaveis para comunicação entre programas
        linkage section.
 
@@ -97,6 +153,14 @@
                perform finaliza-anormal
            end-if
 
+           open extend arqHistorico
+           if ws-fs-arqHistorico  <> 00 then
+               move 2                                    to ws-msn-erro-ofsset
+               move ws-fs-arqHistorico                   to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqHistorico "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
            .
        inicializa-exit.
            exit.
@@ -115,6 +179,7 @@
                display "'3' - Consulta Cadastro"
                display "'4' - Alteracao de Cadastro"
                display "'5' - Exclusão de Cadastro"
+               display "'6' - Reativação de Cadastro"
                accept ws-menu
 
                evaluate ws-menu
@@ -133,6 +198,9 @@
                    when = "5"
                        perform deletar-cadastro
 
+                   when = "6"
+                       perform reativar-cadastro
+
                    when other
                        display "Opcao Invalida!"
 
@@ -154,6 +222,43 @@
 
            display "Informe o Cod do Aluno: "
            accept ws-cod
+
+           move ws-cod    to    fd-cod
+           read arqAlunos
+
+           if ws-fs-arqAlunos  <> 00
+           and ws-fs-arqAlunos  <> 23 then
+               move 1                                  to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                    to ws-msn-erro-cod
+               move "Erro ao ler arq. arqAlunos "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform until ws-cod  <>  0
+                     and ws-fs-arqAlunos  =  23
+
+               if ws-cod = 0 then
+                   display "Código inválido. Informe um código diferente de 000: "
+               else
+                   display "Código já cadastrado"
+                   display "Informe o Cod do Aluno: "
+               end-if
+
+               accept ws-cod
+
+               move ws-cod    to    fd-cod
+               read arqAlunos
+
+               if ws-fs-arqAlunos  <> 00
+               and ws-fs-arqAlunos  <> 23 then
+                   move 1                                  to ws-msn-erro-ofsset
+                   move ws-fs-arqAlunos                    to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqAlunos "      to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           end-perform
+
            display "Informe o Nome do Aluno: "
            accept ws-aluno
            display "Informe o Endereco do Aluno: "
@@ -164,6 +269,10 @@
            accept ws-pai
            display "Informe o Telefone: "
            accept ws-telefone
+           display "Informe a Turma: "
+           accept ws-turma
+
+           set ws-status-ativo                      to true
 
            write fd-alunos   from   ws-alunos
            if ws-fs-arqAlunos  <> 00 then
@@ -185,17 +294,25 @@
            display "Cod. do Aluno: "
            accept ws-cod
 
+           move 1                       to    ws-ind-nota
            display "Nota 1: "
            accept ws-nota(1)
+           perform validar-nota
 
+           move 2                       to    ws-ind-nota
            display "Nota 2: "
            accept ws-nota(2)
+           perform validar-nota
 
+           move 3                       to    ws-ind-nota
            display "Nota 3: "
            accept ws-nota(3)
+           perform validar-nota
 
+           move 4                       to    ws-ind-nota
            display "Nota 4: "
            accept ws-nota(4)
+           perform validar-nota
 
            move ws-cod     to    fd-cod
            read arqAlunos
@@ -209,6 +326,8 @@
                    perform finaliza-anormal
                end-if
            else
+               move fd-nota-g   to    ws-notas-antigas
+
                move ws-nota-g   to    fd-nota-g
                rewrite fd-alunos
                if ws-fs-arqAlunos  <> 00 then
@@ -217,12 +336,64 @@
                    move "Erro ao gravar notas arq. arqAlunos "   to ws-msn-erro-text
                    perform finaliza-anormal
                end-if
+
+               if ws-nota-antiga(1)  <>  ws-nota(1) then
+                   move "NOTA1"                         to ws-hist-campo
+                   move ws-nota-antiga(1)               to ws-hist-nota-edit
+                   move ws-hist-nota-edit                to ws-hist-valor-antigo
+                   move ws-nota(1)                      to ws-hist-nota-edit
+                   move ws-hist-nota-edit                to ws-hist-valor-novo
+                   perform gravar-historico
+               end-if
+
+               if ws-nota-antiga(2)  <>  ws-nota(2) then
+                   move "NOTA2"                         to ws-hist-campo
+                   move ws-nota-antiga(2)               to ws-hist-nota-edit
+                   move ws-hist-nota-edit                to ws-hist-valor-antigo
+                   move ws-nota(2)                      to ws-hist-nota-edit
+                   move ws-hist-nota-edit                to ws-hist-valor-novo
+                   perform gravar-historico
+               end-if
+
+               if ws-nota-antiga(3)  <>  ws-nota(3) then
+                   move "NOTA3"                         to ws-hist-campo
+                   move ws-nota-antiga(3)               to ws-hist-nota-edit
+                   move ws-hist-nota-edit                to ws-hist-valor-antigo
+                   move ws-nota(3)                      to ws-hist-nota-edit
+                   move ws-hist-nota-edit                to ws-hist-valor-novo
+                   perform gravar-historico
+               end-if
+
+               if ws-nota-antiga(4)  <>  ws-nota(4) then
+                   move "NOTA4"                         to ws-hist-campo
+                   move ws-nota-antiga(4)               to ws-hist-nota-edit
+                   move ws-hist-nota-edit                to ws-hist-valor-antigo
+                   move ws-nota(4)                      to ws-hist-nota-edit
+                   move ws-hist-nota-edit                to ws-hist-valor-novo
+                   perform gravar-historico
+               end-if
            end-if
 
            .
        cadastrar-notas-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  validação de faixa de nota (0,00 a 10,00)
+      *>------------------------------------------------------------------------
+       validar-nota section.
+
+           perform until ws-nota(ws-ind-nota) <= 10,00
+
+               display "Nota fora da faixa (0,00 a 10,00). Informe novamente: "
+               accept ws-nota(ws-ind-nota)
+
+           end-perform
+
+           .
+       validar-nota-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  consultar cadastro
       *>------------------------------------------------------------------------
@@ -230,6 +401,8 @@
 
            display "Informe 'I' para consulta indexada"
            display "Informe 'S' para consulta sequencial"
+           display "Informe 'N' para busca por nome"
+           display "Informe 'T' para ranking por turma"
            accept ws-menu
 
            evaluate ws-menu
@@ -239,6 +412,12 @@
                when = "S"
                    perform consulta-sequencial-next
 
+               when = "N"
+                   perform consulta-por-nome
+
+               when = "T"
+                   perform consulta-por-turma
+
                when other
                   display "Opcao Invalida"
            end-evaluate
@@ -284,6 +463,210 @@
        consulta-indexada-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  busca por nome (sub-cadeia de fd-aluno)
+      *>-----------------------------------------------------------------------
+       consulta-por-nome section.
+
+           display "Informe o texto a buscar no nome: "
+           accept ws-texto-busca
+
+           move 25    to ws-len-busca
+           perform until ws-len-busca = 0
+               if ws-texto-busca(ws-len-busca : 1) <> space
+                   exit perform
+               end-if
+               subtract 1 from ws-len-busca
+           end-perform
+
+           if ws-len-busca = 0 then
+               display "Texto de busca vazio"
+           else
+               move zero     to fd-cod
+               start arqAlunos key is not less than fd-cod
+               if ws-fs-arqAlunos  <> 00 then
+                   display "Nenhum cadastro encontrado"
+               else
+                   display "Resultados da busca:"
+
+                   perform until ws-fs-arqAlunos = 10
+
+                       read arqAlunos next
+                       if ws-fs-arqAlunos  <> 00
+                       and ws-fs-arqAlunos  <> 10 then
+                           move 1                                  to ws-msn-erro-ofsset
+                           move ws-fs-arqAlunos                    to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqAlunos "      to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+
+                       if ws-fs-arqAlunos = 00 then
+                           perform verificar-nome-busca
+                       end-if
+
+                   end-perform
+               end-if
+           end-if
+
+           .
+       consulta-por-nome-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  verifica se o nome do registro atual contem o texto buscado
+      *>-----------------------------------------------------------------------
+       verificar-nome-busca section.
+
+           move fd-cod         to ws-cod
+           move fd-aluno       to ws-aluno
+           move fd-telefone    to ws-telefone
+           move fd-status      to ws-status
+
+           set ws-achou-nao                 to true
+
+           if not ws-status-inativo then
+
+               move 1                            to ws-pos
+               perform until ws-pos > (26 - ws-len-busca)
+                          or ws-achou-sim
+
+                   if ws-aluno(ws-pos : ws-len-busca)
+                          = ws-texto-busca(1 : ws-len-busca) then
+                       set ws-achou-sim             to true
+                   end-if
+
+                   add 1                            to ws-pos
+
+               end-perform
+
+               if ws-achou-sim then
+                   display "Cod: " ws-cod "  Aluno: " ws-aluno
+                           "  Tel: " ws-telefone
+               end-if
+
+           end-if
+
+           .
+       verificar-nome-busca-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  lista alunos de uma turma, ranqueados pela media (decrescente)
+      *>-----------------------------------------------------------------------
+       consulta-por-turma section.
+
+           display "Informe a Turma: "
+           accept ws-turma-busca
+
+           move zero     to ws-rank-qtd
+           move zero     to fd-cod
+           start arqAlunos key is not less than fd-cod
+           if ws-fs-arqAlunos  <> 00 then
+               display "Nenhum cadastro encontrado"
+           else
+               perform until ws-fs-arqAlunos = 10
+
+                   read arqAlunos next
+                   if ws-fs-arqAlunos  <> 00
+                   and ws-fs-arqAlunos  <> 10 then
+                       move 1                                  to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                    to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqAlunos "      to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   if ws-fs-arqAlunos = 00 then
+                       perform empilhar-aluno-turma
+                   end-if
+
+               end-perform
+
+               if ws-rank-qtd = 0 then
+                   display "Nenhum aluno ativo encontrado na turma " ws-turma-busca
+               else
+                   perform ordenar-ranking-turma
+
+                   display "Ranking da turma " ws-turma-busca " (maior media primeiro):"
+
+                   perform listar-posicao-ranking
+                       varying ws-rank-i from 1 by 1
+                       until ws-rank-i > ws-rank-qtd
+               end-if
+           end-if
+
+           .
+       consulta-por-turma-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  adiciona na tabela de ranking o aluno atual, se for da turma
+      *>-----------------------------------------------------------------------
+       empilhar-aluno-turma section.
+
+           if fd-turma = ws-turma-busca
+           and not fd-status-inativo
+           and ws-rank-qtd < 200 then
+
+               add 1                                    to ws-rank-qtd
+
+               move fd-cod          to ws-rank-cod(ws-rank-qtd)
+               move fd-aluno        to ws-rank-aluno(ws-rank-qtd)
+
+               compute ws-rank-media(ws-rank-qtd) rounded =
+                   (fd-nota(1) + fd-nota(2) + fd-nota(3) + fd-nota(4)) / 4
+
+           end-if
+
+           .
+       empilhar-aluno-turma-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  ordena a tabela de ranking por media, decrescente (selecao)
+      *>-----------------------------------------------------------------------
+       ordenar-ranking-turma section.
+
+           perform varying ws-rank-i from 1 by 1
+                       until ws-rank-i >= ws-rank-qtd
+
+               perform varying ws-rank-j from ws-rank-i by 1
+                           until ws-rank-j > ws-rank-qtd
+
+                   if ws-rank-media(ws-rank-j) > ws-rank-media(ws-rank-i) then
+                       move ws-rank-cod(ws-rank-i)        to ws-rank-aux-cod
+                       move ws-rank-aluno(ws-rank-i)      to ws-rank-aux-aluno
+                       move ws-rank-media(ws-rank-i)       to ws-rank-aux-media
+
+                       move ws-rank-cod(ws-rank-j)        to ws-rank-cod(ws-rank-i)
+                       move ws-rank-aluno(ws-rank-j)      to ws-rank-aluno(ws-rank-i)
+                       move ws-rank-media(ws-rank-j)       to ws-rank-media(ws-rank-i)
+
+                       move ws-rank-aux-cod                to ws-rank-cod(ws-rank-j)
+                       move ws-rank-aux-aluno              to ws-rank-aluno(ws-rank-j)
+                       move ws-rank-aux-media               to ws-rank-media(ws-rank-j)
+                   end-if
+
+               end-perform
+
+           end-perform
+
+           .
+       ordenar-ranking-turma-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  exibe uma posicao do ranking ja ordenado
+      *>-----------------------------------------------------------------------
+       listar-posicao-ranking section.
+
+           display ws-rank-i "o lugar - Cod: " ws-rank-cod(ws-rank-i)
+                   "  Aluno: " ws-rank-aluno(ws-rank-i)
+                   "  Media: " ws-rank-media(ws-rank-i)
+
+           .
+       listar-posicao-ranking-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  consulta sequencial
       *>-----------------------------------------------------------------------
@@ -385,6 +768,8 @@
 
                move fd-alunos     to    ws-alunos
 
+               move spaces        to    ws-hist-campo
+
                display "'1' para Aluno"
                display "'2' para Endereco"
                display "'3' para nome da Mae"
@@ -396,30 +781,56 @@
 
                evaluate ws-menu
                    when = "1"
+                       move ws-aluno                     to ws-hist-valor-antigo
                        display "Nome do Aluno"
                        accept ws-aluno
+                       move ws-aluno                     to ws-hist-valor-novo
+                       move "ALUNO"                      to ws-hist-campo
 
                    when = "2"
+                       move ws-endereco                  to ws-hist-valor-antigo
                        display "Endereco"
                        accept ws-endereco
+                       move ws-endereco                  to ws-hist-valor-novo
+                       move "ENDERECO"                   to ws-hist-campo
 
                    when = "3"
+                       move ws-mae                       to ws-hist-valor-antigo
                        display "Nome Mae"
                        accept ws-mae
+                       move ws-mae                       to ws-hist-valor-novo
+                       move "MAE"                        to ws-hist-campo
 
                    when = "4"
+                       move ws-pai                       to ws-hist-valor-antigo
                        display "Nome Pai"
                        accept ws-pai
+                       move ws-pai                       to ws-hist-valor-novo
+                       move "PAI"                        to ws-hist-campo
 
                    when = "5"
+                       move ws-telefone                  to ws-hist-valor-antigo
                        display "Telefone "
                        accept ws-telefone
+                       move ws-telefone                  to ws-hist-valor-novo
+                       move "TELEFONE"                   to ws-hist-campo
 
                    when = "6"
                        display "Qual Nota (1-2-3-4)?"
                        accept ws-ind-nota
+
+                       move ws-nota(ws-ind-nota)         to ws-hist-nota-edit
+                       move ws-hist-nota-edit            to ws-hist-valor-antigo
+
                        display "Nota : "
                        accept ws-nota(ws-ind-nota)
+                       perform validar-nota
+
+                       move ws-nota(ws-ind-nota)         to ws-hist-nota-edit
+                       move ws-hist-nota-edit            to ws-hist-valor-novo
+                       move spaces                       to ws-hist-campo
+                       string "NOTA" ws-ind-nota          delimited by size
+                           into ws-hist-campo
 
                    when other
                        display "Opcao Invalida"
@@ -436,6 +847,10 @@
                    perform finaliza-anormal
                end-if
 
+               if ws-hist-campo       <>  spaces
+               and ws-hist-valor-antigo  <>  ws-hist-valor-novo then
+                   perform gravar-historico
+               end-if
 
            end-if
 
@@ -451,21 +866,103 @@
            accept ws-cod
 
            move ws-cod         to    fd-cod
-           delete arqAlunos
+           read arqAlunos
            if ws-fs-arqAlunos  <> 00 then
                if ws-fs-arqAlunos = 23 then
                    display "Cod. Aluno Inexistente!"
                else
                    move 1                                  to ws-msn-erro-ofsset
                    move ws-fs-arqAlunos                    to ws-msn-erro-cod
-                   move "Erro ao deletar arq. arqAlunos "  to ws-msn-erro-text
+                   move "Erro ao ler arq. arqAlunos "      to ws-msn-erro-text
                    perform finaliza-anormal
                end-if
+           else
+               if fd-status-inativo then
+                   display "Aluno já está inativo"
+               else
+                   set fd-status-inativo                    to true
+
+                   rewrite fd-alunos
+                   if ws-fs-arqAlunos  <> 00 then
+                       move 1                                        to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                          to ws-msn-erro-cod
+                       move "Erro ao deletar arq. arqAlunos "        to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
            end-if
            .
        deletar-cadastro-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  reativar cadastro
+      *>-----------------------------------------------------------------------
+       reativar-cadastro section.
+           display "Informe o Cod. Do Aluno: "
+           accept ws-cod
+
+           move ws-cod         to    fd-cod
+           read arqAlunos
+           if ws-fs-arqAlunos  <> 00 then
+               if ws-fs-arqAlunos = 23 then
+                   display "Cod. Aluno Inexistente!"
+               else
+                   move 1                                  to ws-msn-erro-ofsset
+                   move ws-fs-arqAlunos                    to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqAlunos "      to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+               if fd-status-ativo then
+                   display "Aluno já está ativo"
+               else
+                   set fd-status-ativo                      to true
+
+                   rewrite fd-alunos
+                   if ws-fs-arqAlunos  <> 00 then
+                       move 1                                        to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                          to ws-msn-erro-cod
+                       move "Erro ao reativar arq. arqAlunos "       to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           end-if
+           .
+       reativar-cadastro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  grava trilha de auditoria em arqHistorico
+      *>------------------------------------------------------------------------
+       gravar-historico section.
+
+           accept ws-hist-data    from date yyyymmdd
+           accept ws-hist-hora    from time
+
+           move spaces                                  to ws-historico-det
+           string ws-cod                          "  "
+                  ws-hist-data                    "  "
+                  ws-hist-hora                     "  "
+                  ws-hist-campo                    "  "
+                  "De: "        ws-hist-valor-antigo     "  "
+                  "Para: "      ws-hist-valor-novo
+                  delimited by size
+               into ws-historico-det
+
+           move ws-historico-det                        to fd-historico-linha
+           write fd-historico-linha
+           if ws-fs-arqHistorico  <> 00 then
+               move 2                                      to ws-msn-erro-ofsset
+               move ws-fs-arqHistorico                     to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqHistorico "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       gravar-historico-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  Finalização  Anormal
       *>------------------------------------------------------------------------
@@ -490,6 +987,13 @@
                perform finaliza-anormal
            end-if
 
+           close arqHistorico
+           if ws-fs-arqHistorico  <> 00 then
+               move 2                                    to ws-msn-erro-ofsset
+               move ws-fs-arqHistorico                   to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqHistorico "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
 
            Stop run
            .
