@@ -0,0 +1,209 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "restauraalunos".
+       author. "Jennyfer Araujo".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqAlunos assign to "arqAlunos.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-cod
+           file status is ws-fs-arqAlunos.
+
+           select arqBackup assign to ws-nome-arqBackup
+           organization is line sequential
+           file status is ws-fs-arqBackup.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd  arqAlunos.
+       01  fd-alunos.
+           05  fd-cod                              pic 9(03).
+           05  fd-aluno                            pic x(25).
+           05  fd-endereco                         pic x(35).
+           05  fd-mae                              pic x(25).
+           05  fd-pai                              pic x(25).
+           05  fd-telefone                         pic x(15).
+           05  fd-nota-g.
+               10  fd-notas occurs 4.
+                   15 fd-nota                      pic 9(02)v99.
+           05  fd-status                           pic x(01).
+               88  fd-status-ativo                      value "A".
+               88  fd-status-inativo                    value "I".
+           05  fd-turma                            pic x(03).
+
+       fd  arqBackup.
+       01  fd-backup-linha                         pic x(148).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqAlunos                         pic 9(02).
+       77  ws-fs-arqBackup                         pic 9(02).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       01  ws-nome-arqBackup                       pic x(30).
+
+       01  ws-contadores.
+           05  ws-qtd-restaurados                  pic 9(05) value zero.
+           05  ws-qtd-atualizados                  pic 9(05) value zero.
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           display "Nome do arquivo de backup (ex.: arqAlunos_20260809.bak): "
+           accept ws-nome-arqBackup
+
+           open input arqBackup
+           if ws-fs-arqBackup  <> 00 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqBackup                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqBackup "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open i-o arqAlunos
+           if ws-fs-arqAlunos  <> 00
+           and ws-fs-arqAlunos  <> 05 then
+               move 2                                to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAlunos "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento Principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform restaurar-aluno
+               until ws-fs-arqBackup = 10
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  le uma linha do backup e regrava no arquivo indexado
+      *>------------------------------------------------------------------------
+       restaurar-aluno section.
+
+           read arqBackup next
+           if ws-fs-arqBackup  <> 00
+           and ws-fs-arqBackup  <> 10 then
+               move 3                                  to ws-msn-erro-ofsset
+               move ws-fs-arqBackup                    to ws-msn-erro-cod
+               move "Erro ao ler arq. arqBackup "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           if ws-fs-arqBackup = 00 then
+
+               move fd-backup-linha                    to fd-alunos
+
+               write fd-alunos
+               if ws-fs-arqAlunos = 00 then
+                   add 1                                   to ws-qtd-restaurados
+               else
+                   if ws-fs-arqAlunos = 22 then
+                       rewrite fd-alunos
+                       if ws-fs-arqAlunos  <> 00 then
+                           move 4                                     to ws-msn-erro-ofsset
+                           move ws-fs-arqAlunos                       to ws-msn-erro-cod
+                           move "Erro ao regravar arq. arqAlunos "    to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                       add 1                                   to ws-qtd-atualizados
+                   else
+                       move 4                                     to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                       to ws-msn-erro-cod
+                       move "Erro ao gravar arq. arqAlunos "      to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-if
+
+           .
+       restaurar-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqBackup
+           if ws-fs-arqBackup  <> 00 then
+               move 1                                  to ws-msn-erro-ofsset
+               move ws-fs-arqBackup                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqBackup "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqAlunos
+           if ws-fs-arqAlunos  <> 00 then
+               move 2                                  to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqAlunos "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Total de alunos restaurados (novos) : " ws-qtd-restaurados
+           display "Total de alunos atualizados (já existiam) : " ws-qtd-atualizados
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
