@@ -0,0 +1,239 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "boletim".
+       author. "Jennyfer Araujo".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqAlunos assign to "arqAlunos.dat"
+           organization is indexed
+           access mode is sequential
+           lock mode is automatic
+           record key is fd-cod
+           file status is ws-fs-arqAlunos.
+
+           select arqBoletim assign to "boletim.txt"
+           organization is line sequential
+           file status is ws-fs-arqBoletim.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd  arqAlunos.
+       01  fd-alunos.
+           05  fd-cod                              pic 9(03).
+           05  fd-aluno                            pic x(25).
+           05  fd-endereco                         pic x(35).
+           05  fd-mae                              pic x(25).
+           05  fd-pai                              pic x(25).
+           05  fd-telefone                         pic x(15).
+           05  fd-nota-g.
+               10  fd-notas occurs 4.
+                   15 fd-nota                      pic 9(02)v99.
+           05  fd-status                           pic x(01).
+               88  fd-status-ativo                      value "A".
+               88  fd-status-inativo                    value "I".
+           05  fd-turma                            pic x(03).
+
+       fd  arqBoletim.
+       01  fd-boletim-linha                        pic x(80).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqAlunos                         pic 9(02).
+       77  ws-fs-arqBoletim                        pic 9(02).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       01  ws-alunos.
+           05  ws-cod                              pic 9(03).
+           05  ws-aluno                            pic x(25).
+           05  ws-nota-g.
+               10  ws-notas occurs 4.
+                   15  ws-nota                     pic 9(02)v99.
+           05  ws-status                           pic x(01).
+               88  ws-status-inativo                    value "I".
+
+       01  ws-boletim.
+           05  ws-media                            pic 9(02)v99.
+           05  ws-situacao                         pic x(09).
+
+       01  ws-media-edit                           pic z9,99.
+
+       01  ws-boletim-det                          pic x(80).
+
+       01  ws-contadores.
+           05  ws-qtd-lidos                        pic 9(05) value zero.
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqAlunos
+           if ws-fs-arqAlunos  <> 00 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAlunos "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqBoletim
+           if ws-fs-arqBoletim  <> 00 then
+               move 2                                  to ws-msn-erro-ofsset
+               move ws-fs-arqBoletim                   to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqBoletim "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "RELATORIO DE BOLETIM - MEDIA E SITUACAO DO ALUNO"
+                                                     to fd-boletim-linha
+           write fd-boletim-linha
+
+           move all "-"                             to fd-boletim-linha
+           write fd-boletim-linha
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento Principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform imprime-boletim-aluno
+               until ws-fs-arqAlunos = 10
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  le um aluno e imprime a linha do boletim
+      *>------------------------------------------------------------------------
+       imprime-boletim-aluno section.
+
+           read arqAlunos next
+           if ws-fs-arqAlunos  <> 00
+           and ws-fs-arqAlunos  <> 10 then
+               move 3                                  to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                    to ws-msn-erro-cod
+               move "Erro ao ler arq. arqAlunos "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           if ws-fs-arqAlunos = 00 then
+               move fd-cod        to    ws-cod
+               move fd-aluno      to    ws-aluno
+               move fd-nota-g     to    ws-nota-g
+               move fd-status     to    ws-status
+
+               if not ws-status-inativo then
+                   add 1               to    ws-qtd-lidos
+
+                   compute ws-media rounded =
+                       (ws-nota(1) + ws-nota(2) + ws-nota(3) + ws-nota(4)) / 4
+
+                   if ws-media >= 6,00 then
+                       move "Aprovado"                     to ws-situacao
+                   else
+                       move "Reprovado"                    to ws-situacao
+                   end-if
+
+                   move ws-media                            to ws-media-edit
+
+                   move spaces                             to ws-boletim-det
+                   string "Cod: "          ws-cod
+                          "  Aluno: "      ws-aluno
+                          "  Media: "      ws-media-edit
+                          "  Situacao: "   ws-situacao
+                          delimited by size
+                       into ws-boletim-det
+
+                   move ws-boletim-det                     to fd-boletim-linha
+                   write fd-boletim-linha
+               end-if
+           end-if
+
+           .
+       imprime-boletim-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           move all "-"                             to fd-boletim-linha
+           write fd-boletim-linha
+
+           move spaces                               to ws-boletim-det
+           string "Total de alunos no boletim: " ws-qtd-lidos
+               delimited by size
+               into ws-boletim-det
+           move ws-boletim-det                       to fd-boletim-linha
+           write fd-boletim-linha
+
+           close arqAlunos
+           if ws-fs-arqAlunos  <> 00 then
+               move 1                                  to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqAlunos "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqBoletim
+           if ws-fs-arqBoletim  <> 00 then
+               move 2                                  to ws-msn-erro-ofsset
+               move ws-fs-arqBoletim                   to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqBoletim "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
